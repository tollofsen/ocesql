@@ -1,7 +1,7 @@
       ******************************************************************
       *  Open Cobol ESQL (Ocesql) Sample Program
       *
-      *  INSERTTBL -- demonstrates CONNECT, DROP TABLE, CREATE TABLE, 
+      *  INSERTTBL -- demonstrates CONNECT, DROP TABLE, CREATE TABLE,
       *               INSERT rows, COMMIT, ROLLBACK, DISCONNECT
       *
       *  Copyright 2013 Tokyo System House Co., Ltd.
@@ -12,48 +12,175 @@
        AUTHOR.                     TSH.
        DATE-WRITTEN.               2013-06-28.
 
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT TEST-DATA-FILE   ASSIGN TO WS-ENV-DATAFILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  WS-DATAFILE-STATUS.
+           SELECT PARAM-FILE       ASSIGN TO WS-ENV-PARMFILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  WS-PARAMFILE-STATUS.
+           SELECT REJECT-FILE      ASSIGN TO WS-ENV-REJECTFILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  WS-REJECTFILE-STATUS.
+           SELECT CHECKPOINT-FILE  ASSIGN TO WS-ENV-CKPTFILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  WS-CKPTFILE-STATUS.
+
       ******************************************************************
        DATA                        DIVISION.
       ******************************************************************
+       FILE                        SECTION.
+       FD  TEST-DATA-FILE.
+       01  TEST-DATA-REC.
+           03  TDR-NO              PIC S9(04).
+           03  TDR-NAME            PIC  X(40).
+           03  TDR-SALARY          PIC S9(04).
+
+       FD  PARAM-FILE.
+       01  PARAM-FILE-REC.
+           03  PFR-DBNAME          PIC  X(30).
+           03  PFR-USERNAME        PIC  X(30).
+           03  PFR-PASSWD          PIC  X(10).
+           03  PFR-RUNMODE         PIC  X(01).
+
+       FD  REJECT-FILE.
+       01  REJECT-FILE-REC.
+           03  RFR-EMP-NO          PIC  X(05).
+           03  FILLER              PIC  X(01).
+           03  RFR-EMP-NAME        PIC  X(40).
+           03  FILLER              PIC  X(01).
+           03  RFR-RAW-SALARY      PIC  X(05).
+           03  FILLER              PIC  X(01).
+           03  RFR-REASON          PIC  X(30).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-FILE-REC.
+           03  CKR-LAST-IDX        PIC 9(04).
+      *    RUN MODE THAT WROTE THIS CHECKPOINT -- SO A LATER RUN CAN
+      *    TELL WHETHER A CHECKPOINT LEFT BEHIND APPLIES TO IT (SEE
+      *    MAIN-RTN'S REBUILD DECISION).
+           03  CKR-RUN-MODE        PIC  X(01).
+
        WORKING-STORAGE             SECTION.
-       01  TEST-DATA.
-                                       *>"---+++++++++++++++++++++----"
-      *   03 FILLER       PIC X(28) VALUE "0001HOKKAI TARO         0400".
-      *   03 FILLER       PIC X(28) VALUE "0002AOMORI JIRO         0350".
-      *   03 FILLER       PIC X(28) VALUE "0003AKITA SABURO        0300".
-      *   03 FILLER       PIC X(28) VALUE "0004IWATE SHIRO         025p".
-      *   03 FILLER       PIC X(28) VALUE "0005MIYAGI GORO         020p".
-      *   03 FILLER       PIC X(28) VALUE "0006FUKUSHIMA RIKURO    0150".
-      *   03 FILLER       PIC X(28) VALUE "0007TOCHIGI SHICHIRO    010p".
-      *   03 FILLER       PIC X(28) VALUE "0008IBARAKI HACHIRO     0050".
-      *   03 FILLER       PIC X(28) VALUE "0009GUMMA KURO          020p".
-      *   03 FILLER       PIC X(28) VALUE "0010SAITAMA JURO        0350".
-         03 FILLER       PIC X(28) VALUE "0001�k�C�@���Y          0400".
-         03 FILLER       PIC X(28) VALUE "0002�X�@���Y          0350".
-         03 FILLER       PIC X(28) VALUE "0003�H�c�@�O�Y          0300".
-         03 FILLER       PIC X(28) VALUE "0004���@�l�Y          025p".
-         03 FILLER       PIC X(28) VALUE "0005�{��@�ܘY          020p".
-         03 FILLER       PIC X(28) VALUE "0006�����@�Z�Y          0150".
-         03 FILLER       PIC X(28) VALUE "0007�Ȗ؁@���Y          010p".
-         03 FILLER       PIC X(28) VALUE "0008���@���Y          0050".
-         03 FILLER       PIC X(28) VALUE "0009�Q�n�@��Y          020p".
-         03 FILLER       PIC X(28) VALUE "0010��ʁ@�\�Y          0350".
-       01  TEST-DATA-R   REDEFINES TEST-DATA.
-         03  TEST-TBL    OCCURS  10.
-           05  TEST-NO             PIC S9(04).
-           05  TEST-NAME           PIC  X(20) .
-           05  TEST-SALARY         PIC S9(04).
-       01  IDX                     PIC  9(02).
-       01  SYS-TIME                PIC  9(08).
- 
+
+      *    TEST DATA -- LOADED AT RUNTIME FROM AN EXTERNAL FILE (SEE
+      *    LOAD-TEST-DATA-RTN) SO NEW-HIRE BATCHES DON'T REQUIRE A
+      *    RECOMPILE.  TABLE IS SIZED WITH OCCURS DEPENDING ON.
+       01  TEST-TBL-MAX-ROWS       PIC 9(04) VALUE 500.
+       01  TEST-TBL-COUNT          PIC 9(04) VALUE ZERO.
+       01  TEST-DATA-TBL.
+           03  TEST-TBL OCCURS 0 TO 500 TIMES
+                   DEPENDING ON TEST-TBL-COUNT
+                   INDEXED BY TEST-IDX.
+               05  TEST-NO         PIC S9(04).
+               05  TEST-NAME       PIC  X(40).
+               05  TEST-SALARY     PIC S9(04).
+
+       01  IDX                     PIC 9(04).
+       01  WS-LOOP-START           PIC 9(04).
+       01  START-IDX               PIC 9(04) VALUE ZERO.
+      *    RUN MODE THAT WROTE THE CHECKPOINT JUST LOADED -- SPACE IF
+      *    NO CHECKPOINT EXISTED YET. A REBUILD-MODE RUN ONLY HONORS
+      *    START-IDX WHEN THIS MATCHES REBUILD; OTHERWISE THE
+      *    CHECKPOINT BELONGS TO AN UNRELATED INCREMENTAL RUN AND MUST
+      *    NOT SUPPRESS A GENUINE TABLE RESET (SEE MAIN-RTN).
+       01  WS-CKPT-RUN-MODE        PIC  X(01) VALUE SPACE.
+
+      *    RUN-MODE FLAG -- "R" REBUILD (DROP/CREATE, THE HISTORICAL
+      *    BEHAVIOR) OR "I" INCREMENTAL (INSERT/UPSERT INTO EXISTING
+      *    TABLES).  SET VIA PARAMETER FILE OR ENVIRONMENT.
+       01  WS-RUN-MODE             PIC  X(01) VALUE "R".
+           88  RUN-MODE-REBUILD           VALUE "R".
+           88  RUN-MODE-INCREMENTAL       VALUE "I".
+
+      *    CONFIGURATION SOURCED FROM ENVIRONMENT / PARAMETER FILE
+      *    (SEE INIT-CONFIG-RTN) INSTEAD OF HARDCODED LITERALS.
+       01  WS-ENV-DBNAME           PIC  X(30) VALUE SPACE.
+       01  WS-ENV-USERNAME         PIC  X(30) VALUE SPACE.
+       01  WS-ENV-PASSWD           PIC  X(10) VALUE SPACE.
+       01  WS-ENV-RUNMODE          PIC  X(01) VALUE SPACE.
+       01  WS-ENV-OPERATOR         PIC  X(08) VALUE SPACE.
+       01  WS-ENV-JOBID            PIC  X(08) VALUE SPACE.
+       01  WS-ENV-PARMFILE         PIC  X(80) VALUE SPACE.
+       01  WS-ENV-DATAFILE         PIC  X(80) VALUE SPACE.
+       01  WS-ENV-REJECTFILE       PIC  X(80) VALUE SPACE.
+       01  WS-ENV-CKPTFILE         PIC  X(80) VALUE SPACE.
+
+       01  WS-DATAFILE-STATUS      PIC  X(02).
+       01  WS-PARAMFILE-STATUS     PIC  X(02).
+       01  WS-REJECTFILE-STATUS    PIC  X(02).
+       01  WS-CKPTFILE-STATUS      PIC  X(02).
+
+      *    LOAD RECONCILIATION COUNTERS (SEE RECONCILE-AND-COMMIT-RTN).
+      *    WS-REJECTED-COUNT (VALIDATION SAID NO -- BY DESIGN, PER
+      *    REQUEST 002) IS KEPT SEPARATE FROM WS-INSERT-FAILED-COUNT
+      *    (VALIDATION PASSED BUT THE INSERT ITSELF FAILED) SO AN
+      *    INTENTIONAL REJECT DOES NOT TRIGGER THE SAME ROLLBACK A
+      *    GENUINE INSERT FAILURE DOES.
+       01  WS-ATTEMPTED-COUNT      PIC 9(04) VALUE ZERO.
+       01  WS-INSERTED-COUNT       PIC 9(04) VALUE ZERO.
+       01  WS-REJECTED-COUNT       PIC 9(04) VALUE ZERO.
+       01  WS-INSERT-FAILED-COUNT  PIC 9(04) VALUE ZERO.
+       01  WS-BEFORE-ROW-COUNT     PIC 9(09) VALUE ZERO.
+       01  WS-HIGH-WATER-IDX       PIC 9(04) VALUE ZERO.
+       01  WS-RECONCILE-STATUS     PIC  X(01) VALUE "N".
+           88  RECONCILE-FAILED           VALUE "Y".
+
+      *    PER-ROW VALIDATION (SEE VALIDATE-AND-INSERT-RTN)
+       01  WS-VALIDATION-STATUS    PIC  X(01).
+           88  VALIDATION-PASSED         VALUE "Y".
+           88  VALIDATION-FAILED         VALUE "N".
+       01  WS-REJECT-REASON        PIC  X(30).
+
+      *    OUTCOME OF THE ROW JUST RUN THROUGH VALIDATE-AND-INSERT-RTN
+      *    -- USED TO DECIDE WHETHER THE CHECKPOINT MAY ADVANCE PAST
+      *    IT (SEE MAIN-RTN'S LOOP). SQLSTATE ITSELF ISN'T REUSABLE
+      *    FOR THIS SINCE IT ISN'T RESET WHEN VALIDATION SKIPS THE
+      *    INSERT ENTIRELY.
+       01  WS-ROW-OUTCOME          PIC  X(01) VALUE SPACE.
+           88  ROW-INSERTED               VALUE "I".
+           88  ROW-REJECTED               VALUE "R".
+           88  ROW-INSERT-FAILED          VALUE "F".
+
+      *    ERROR-RTN'S WHEN OTHER BRANCH ISSUES ITS OWN EXEC SQL
+      *    ROLLBACK, WHICH OVERWRITES SQLSTATE WITH THE ROLLBACK'S OWN
+      *    (SUCCESSFUL) RESULT -- SO A CALLER CANNOT RE-CHECK SQLSTATE
+      *    AFTER PERFORM INSERT-EMP-RTN / WRITE-AUDIT-RTN TO SEE
+      *    WHETHER THE DML ITSELF SUCCEEDED. EACH OF THOSE PARAGRAPHS
+      *    CAPTURES ITS OWN RESULT HERE BEFORE CALLING ERROR-RTN.
+       01  WS-DML-STATUS           PIC  X(01) VALUE "Y".
+           88  DML-SUCCEEDED              VALUE "Y".
+           88  DML-FAILED                 VALUE "N".
+       01  WS-NAME-LEN             PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-IDX             PIC 9(02).
+       01  WS-LAST-BYTE            PIC  X(01).
+
+      *    EMP-SALARY IS A ZONED S9(04) -- ITS SIGN IS AN OVERPUNCH,
+      *    NOT A SEPARATE CHARACTER, SO IT HAS TO GO THROUGH A
+      *    NUMERIC-EDITED FIELD BEFORE IT'S LEGIBLE IN THE REJECT
+      *    FILE (SEE WRITE-REJECT-RTN).
+       01  WS-RAW-SALARY-EDIT       PIC -9(04).
+
+       01  WS-CURRENT-DATE-TIME    PIC  X(21).
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01  DBNAME                  PIC  X(30) VALUE SPACE.
        01  USERNAME                PIC  X(30) VALUE SPACE.
        01  PASSWD                  PIC  X(10) VALUE SPACE.
        01  EMP-REC-VARS.
          03  EMP-NO                PIC S9(04) VALUE ZERO.
-         03  EMP-NAME              PIC  X(20) .
+         03  EMP-NAME              PIC  X(40) .
          03  EMP-SALARY            PIC S9(04) VALUE ZERO.
+       01  SYS-TIME                PIC 9(08).
+       01  WS-CLOCK-TIME           PIC 9(06).
+       01  WS-OPERATOR-ID          PIC  X(08) VALUE SPACE.
+       01  WS-JOB-ID               PIC  X(08) VALUE SPACE.
+       01  WS-AUDIT-ACTION         PIC  X(08) VALUE SPACE.
+       01  WS-DB-ROW-COUNT         PIC 9(09) VALUE ZERO.
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -63,75 +190,500 @@
        MAIN-RTN.
            DISPLAY "*** INSERTTBL STARTED ***".
 
+      *    LOAD CONFIG / CHECKPOINT / TEST DATA BEFORE TOUCHING THE DB
+           PERFORM INIT-CONFIG-RTN.
+           PERFORM LOAD-CHECKPOINT-RTN.
+           PERFORM LOAD-TEST-DATA-RTN.
+
       *    WHENEVER IS NOT YET SUPPORTED :(
       *      EXEC SQL WHENEVER SQLERROR PERFORM ERROR-RTN END-EXEC.
-           
+
       *    CONNECT
-           MOVE  "testdb"          TO   DBNAME.
-           MOVE  "postgres"        TO   USERNAME.
-           MOVE  SPACE             TO   PASSWD.
            EXEC SQL
-               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME 
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
            END-EXEC.
            IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
-           
+
+      *    A FRESH REBUILD RUN (NO CHECKPOINT YET, START-IDX = 0)
+      *    DROPS/RECREATES. A REBUILD RUN RESUMING ITS OWN CHECKPOINTED
+      *    PARTIAL LOAD (THE CHECKPOINT WAS ITSELF WRITTEN BY REBUILD
+      *    MODE) REUSES THE TABLE INSTEAD OF DROPPING IT -- DROPPING
+      *    WOULD MAKE THE CHECKPOINT MEANINGLESS, SINCE IT WOULD THEN
+      *    SKIP ROWS THAT NO LONGER EXIST. A CHECKPOINT LEFT BEHIND BY
+      *    AN UNRELATED INCREMENTAL RUN DOES NOT COUNT AS "RESUMING" --
+      *    A REBUILD REQUEST MUST STILL RESET THE TABLE, ELSE AN
+      *    OPERATOR-REQUESTED RESET SILENTLY BECOMES A FAILED NO-OP.
+      *    INCREMENTAL RUNS ALWAYS REUSE WHATEVER EMP / EMP_AUDIT
+      *    ALREADY EXIST.
+           IF  RUN-MODE-REBUILD
+               IF  START-IDX = ZERO OR WS-CKPT-RUN-MODE NOT = "R"
+                   PERFORM REBUILD-TABLES-RTN
+                   MOVE ZERO TO START-IDX
+               END-IF
+           END-IF.
+
+      *    TIMESTAMP FOR THIS RUN'S AUDIT ROWS
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO SYS-TIME.
+           MOVE WS-CURRENT-DATE-TIME(9:6)  TO WS-CLOCK-TIME.
+
+      *    ROW COUNT BEFORE THIS RUN'S INSERTS, FOR RECONCILIATION
+           EXEC SQL
+               SELECT COUNT(*) INTO :WS-DB-ROW-COUNT FROM EMP
+           END-EXEC.
+           IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN.
+           MOVE WS-DB-ROW-COUNT TO WS-BEFORE-ROW-COUNT.
+
+      *    INSERT ROWS FORMERLY HARDCODED AS SQL LITERALS -- NOW RUN
+      *    THROUGH THE SAME VALIDATION/AUDIT PATH AS EVERYTHING ELSE.
+      *    ONLY DONE ON A FRESH REBUILD (START-IDX = ZERO) -- ON A
+      *    RESUMED/CHECKPOINTED RUN, EMP_NO 47 WAS ALREADY COMMITTED
+      *    BY THE FIRST RUN, AND A PLAIN INSERT AGAINST IT WOULD HIT
+      *    IEMP_0 EVERY TIME AFTER THAT.
+           IF  START-IDX = ZERO
+               MOVE 46                    TO EMP-NO
+               MOVE "�������@�Z�Y"         TO EMP-NAME
+               MOVE -320                  TO EMP-SALARY
+               PERFORM VALIDATE-AND-INSERT-RTN
+
+               MOVE 47                    TO EMP-NO
+               MOVE "����@���Y"           TO EMP-NAME
+               MOVE 480                   TO EMP-SALARY
+               PERFORM VALIDATE-AND-INSERT-RTN
+           END-IF.
+
+      *    INSERT ROWS USING HOST VARIABLE. REBUILD MODE RESUMES FROM
+      *    THE CHECKPOINT SINCE A PLAIN INSERT WOULD HIT IEMP_0 ON A
+      *    ROW ALREADY COMMITTED. INCREMENTAL MODE ALWAYS REPROCESSES
+      *    THE WHOLE FILE FROM ROW 1 -- ITS INSERT-EMP-RTN UPSERTS ON
+      *    EMP_NO CONFLICT, SO REVISITING AN ALREADY-LOADED ROW IS
+      *    HOW A CORRECTED DATA-FILE ROW GETS APPLIED (SEE REQUEST
+      *    005); THE CHECKPOINT WOULD OTHERWISE MAKE THAT ROW
+      *    UNREACHABLE ON EVERY SUBSEQUENT RUN.
+           IF  RUN-MODE-INCREMENTAL
+               MOVE 1 TO WS-LOOP-START
+               MOVE ZERO TO WS-HIGH-WATER-IDX
+           ELSE
+               COMPUTE WS-LOOP-START = START-IDX + 1
+               MOVE START-IDX TO WS-HIGH-WATER-IDX
+           END-IF.
+           PERFORM VARYING IDX FROM WS-LOOP-START BY 1
+                   UNTIL IDX > TEST-TBL-COUNT
+              MOVE TEST-NO(IDX)     TO  EMP-NO
+              MOVE TEST-NAME(IDX)   TO  EMP-NAME
+              MOVE TEST-SALARY(IDX) TO  EMP-SALARY
+              PERFORM VALIDATE-AND-INSERT-RTN
+      *       ADVANCE THE CHECKPOINT PAST ANY ROW THAT WAS FULLY
+      *       HANDLED THIS RUN -- INSERTED, OR PERMANENTLY REJECTED BY
+      *       VALIDATION -- BUT NOT PAST A ROW WHOSE INSERT GENUINELY
+      *       FAILED, SO A REAL FAILURE STILL BLOCKS RESUME THERE.
+              IF  NOT ROW-INSERT-FAILED
+                  MOVE IDX TO WS-HIGH-WATER-IDX
+              END-IF
+           END-PERFORM.
+
+      *    RECONCILE ATTEMPTED/INSERTED/ACTUAL COUNTS, THEN
+      *    COMMIT OR ROLLBACK, THEN CHECKPOINT ON SUCCESS
+           PERFORM RECONCILE-AND-COMMIT-RTN.
+
+      *    DISCONNECT
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+      *    END
+           DISPLAY "*** INSERTTBL FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       INIT-CONFIG-RTN.
+      *    READ CONNECTION/RUN-MODE SETTINGS FROM THE ENVIRONMENT SO
+      *    OPS CAN RETARGET DEV/TEST/PROD WITHOUT A RECOMPILE. FALLS
+      *    BACK TO A PARAMETER FILE, THEN TO THE HISTORICAL DEFAULTS.
+      ******************************************************************
+           ACCEPT WS-ENV-DBNAME    FROM ENVIRONMENT "INSERTTBL_DBNAME".
+           ACCEPT WS-ENV-USERNAME
+                           FROM ENVIRONMENT "INSERTTBL_USERNAME".
+           ACCEPT WS-ENV-PASSWD    FROM ENVIRONMENT "INSERTTBL_PASSWD".
+           ACCEPT WS-ENV-RUNMODE   FROM ENVIRONMENT "INSERTTBL_RUNMODE".
+           ACCEPT WS-ENV-OPERATOR
+                           FROM ENVIRONMENT "INSERTTBL_OPERATOR".
+           ACCEPT WS-ENV-JOBID     FROM ENVIRONMENT "INSERTTBL_JOBID".
+           ACCEPT WS-ENV-PARMFILE
+                           FROM ENVIRONMENT "INSERTTBL_PARMFILE".
+           ACCEPT WS-ENV-DATAFILE
+                           FROM ENVIRONMENT "INSERTTBL_DATAFILE".
+           ACCEPT WS-ENV-REJECTFILE
+                           FROM ENVIRONMENT "INSERTTBL_REJECTFILE".
+           ACCEPT WS-ENV-CKPTFILE
+                           FROM ENVIRONMENT "INSERTTBL_CKPTFILE".
+
+           IF  WS-ENV-PARMFILE = SPACE
+               MOVE "insrttbl.par"     TO WS-ENV-PARMFILE
+           END-IF.
+           IF  WS-ENV-DATAFILE = SPACE
+               MOVE "data/TESTDATA.DAT" TO WS-ENV-DATAFILE
+           END-IF.
+           IF  WS-ENV-REJECTFILE = SPACE
+               MOVE "EMPREJ.DAT"       TO WS-ENV-REJECTFILE
+           END-IF.
+           IF  WS-ENV-CKPTFILE = SPACE
+               MOVE "insrttbl.ckp"     TO WS-ENV-CKPTFILE
+           END-IF.
+
+      *    ANY ONE FIELD LEFT BLANK BY THE ENVIRONMENT IS ENOUGH REASON
+      *    TO CONSULT THE PARAMETER FILE -- OTHERWISE SETTING ONLY
+      *    INSERTTBL_DBNAME WOULD SILENTLY DROP PASSWD/RUNMODE FROM
+      *    INSRTTBL.PAR IN FAVOR OF THE HARDCODED DEFAULTS BELOW.
+      *    READ-PARAM-FILE-RTN ITSELF ONLY FILLS IN FIELDS STILL SPACE,
+      *    SO A PARTIAL ENVIRONMENT OVERRIDE IS NEVER CLOBBERED.
+           IF  WS-ENV-DBNAME   = SPACE OR WS-ENV-USERNAME = SPACE
+            OR WS-ENV-PASSWD   = SPACE OR WS-ENV-RUNMODE  = SPACE
+               PERFORM READ-PARAM-FILE-RTN
+           END-IF.
+
+      *    HISTORICAL DEFAULTS, ONLY USED WHEN NOTHING ELSE PROVIDED
+           IF  WS-ENV-DBNAME = SPACE
+               MOVE "testdb"   TO WS-ENV-DBNAME
+           END-IF.
+           IF  WS-ENV-USERNAME = SPACE
+               MOVE "postgres" TO WS-ENV-USERNAME
+           END-IF.
+           IF  WS-ENV-RUNMODE = SPACE
+               MOVE "R"        TO WS-ENV-RUNMODE
+           END-IF.
+           IF  WS-ENV-OPERATOR = SPACE
+               MOVE "INSRTTBL" TO WS-ENV-OPERATOR
+           END-IF.
+           IF  WS-ENV-JOBID = SPACE
+               MOVE "INSRTTBL" TO WS-ENV-JOBID
+           END-IF.
+
+           MOVE WS-ENV-DBNAME      TO DBNAME.
+           MOVE WS-ENV-USERNAME    TO USERNAME.
+           MOVE WS-ENV-PASSWD      TO PASSWD.
+           MOVE WS-ENV-RUNMODE     TO WS-RUN-MODE.
+           MOVE WS-ENV-OPERATOR    TO WS-OPERATOR-ID.
+           MOVE WS-ENV-JOBID       TO WS-JOB-ID.
+
+      ******************************************************************
+       READ-PARAM-FILE-RTN.
+      *    OPTIONAL PARAMETER FILE, FIXED COLUMNS: DBNAME(30)
+      *    USERNAME(30) PASSWD(10) RUNMODE(1).  MISSING FILE IS NOT
+      *    AN ERROR -- CALLER FALLS BACK TO DEFAULTS.
+      ******************************************************************
+           OPEN INPUT PARAM-FILE.
+           IF  WS-PARAMFILE-STATUS = "00"
+               READ PARAM-FILE
+                   AT END CONTINUE
+               END-READ
+               IF  WS-PARAMFILE-STATUS = "00"
+      *            ONLY FILL IN FIELDS THE ENVIRONMENT LEFT BLANK --
+      *            A FIELD THE ENVIRONMENT DID SUPPLY MUST WIN.
+                   IF  WS-ENV-DBNAME = SPACE
+                       MOVE PFR-DBNAME     TO WS-ENV-DBNAME
+                   END-IF
+                   IF  WS-ENV-USERNAME = SPACE
+                       MOVE PFR-USERNAME   TO WS-ENV-USERNAME
+                   END-IF
+                   IF  WS-ENV-PASSWD = SPACE
+                       MOVE PFR-PASSWD     TO WS-ENV-PASSWD
+                   END-IF
+                   IF  WS-ENV-RUNMODE = SPACE
+                   AND PFR-RUNMODE NOT = SPACE
+                       MOVE PFR-RUNMODE TO WS-ENV-RUNMODE
+                   END-IF
+               END-IF
+               CLOSE PARAM-FILE
+           END-IF.
+
+      ******************************************************************
+       LOAD-CHECKPOINT-RTN.
+      *    RESUME POINT FROM THE PRIOR RUN, SO A RERUN DOES NOT
+      *    RE-ATTEMPT ROWS ALREADY COMMITTED (AND HIT IEMP_0).
+      ******************************************************************
+           MOVE ZERO  TO START-IDX.
+           MOVE SPACE TO WS-CKPT-RUN-MODE.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF  WS-CKPTFILE-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END CONTINUE
+               END-READ
+               IF  WS-CKPTFILE-STATUS = "00"
+                   MOVE CKR-LAST-IDX  TO START-IDX
+                   MOVE CKR-RUN-MODE  TO WS-CKPT-RUN-MODE
+               END-IF
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-CHECKPOINT-RTN.
+      *    ONLY CALLED AFTER A SUCCESSFUL COMMIT -- SEE
+      *    RECONCILE-AND-COMMIT-RTN.
+      ******************************************************************
+           MOVE WS-HIGH-WATER-IDX TO CKR-LAST-IDX.
+           MOVE WS-RUN-MODE       TO CKR-RUN-MODE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-FILE-REC.
+           CLOSE CHECKPOINT-FILE.
+
+      ******************************************************************
+       LOAD-TEST-DATA-RTN.
+      *    NEW-HIRE BATCHES ARE DROPPED INTO THIS 48-BYTE-PER-ROW
+      *    FILE AND PICKED UP HERE -- NO RECOMPILE NEEDED.
+      ******************************************************************
+           MOVE ZERO TO TEST-TBL-COUNT.
+           OPEN INPUT TEST-DATA-FILE.
+           IF  WS-DATAFILE-STATUS NOT = "00"
+               DISPLAY "*** WARNING: CANNOT OPEN TEST DATA FILE: "
+                       WS-ENV-DATAFILE " STATUS " WS-DATAFILE-STATUS
+                       " ***"
+           ELSE
+               PERFORM UNTIL WS-DATAFILE-STATUS NOT = "00"
+                   READ TEST-DATA-FILE
+                       AT END
+                           MOVE "10" TO WS-DATAFILE-STATUS
+                       NOT AT END
+                           PERFORM APPEND-TEST-ROW-RTN
+                   END-READ
+               END-PERFORM
+               CLOSE TEST-DATA-FILE
+           END-IF.
+
+      ******************************************************************
+       APPEND-TEST-ROW-RTN.
+      ******************************************************************
+           IF  TEST-TBL-COUNT < TEST-TBL-MAX-ROWS
+               ADD 1 TO TEST-TBL-COUNT
+               SET TEST-IDX TO TEST-TBL-COUNT
+               MOVE TDR-NO             TO TEST-NO(TEST-IDX)
+               MOVE TDR-NAME           TO TEST-NAME(TEST-IDX)
+               MOVE TDR-SALARY         TO TEST-SALARY(TEST-IDX)
+           ELSE
+               DISPLAY "*** WARNING: TEST DATA FILE TRUNCATED AT "
+                       TEST-TBL-MAX-ROWS " ROWS ***"
+               MOVE "10" TO WS-DATAFILE-STATUS
+           END-IF.
+
+      ******************************************************************
+       REBUILD-TABLES-RTN.
+      ******************************************************************
       *    DROP TABLE
            EXEC SQL
                DROP TABLE EMP
            END-EXEC.
            IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN.
-           
-      *    CREATE TABLE 
+
+      *    CREATE TABLE -- EMP_NAME WIDENED TO A VARCHAR(40) NVARCHAR
+      *    -STYLE COLUMN SO A DOUBLE-BYTE NAME CANNOT BE SPLIT AT A
+      *    20-BYTE BOUNDARY (SEE VALIDATE-NAME-RTN).
            EXEC SQL
                 CREATE TABLE EMP
                 (
                     EMP_NO     NUMERIC(4,0) NOT NULL,
-                    EMP_NAME   CHAR(20),
+                    EMP_NAME   VARCHAR(40),
                     EMP_SALARY NUMERIC(4,0),
                     CONSTRAINT IEMP_0 PRIMARY KEY (EMP_NO)
                 )
            END-EXEC.
            IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
-           
-      *    INSERT ROWS USING LITERAL
+
+      *    EMP_AUDIT OUTLIVES EMP'S REBUILD CYCLE -- CREATED ONCE, NOT
+      *    DROPPED/RECREATED, SO A TABLE-RESET RUN DOESN'T ERASE THE
+      *    HISTORY REQUEST 004 EXISTS TO KEEP.
            EXEC SQL
-      *         INSERT INTO EMP VALUES (46, 'KAGOSHIMA ROKURO', -320)
-               INSERT INTO EMP VALUES (46, '�������@�Z�Y', -320)
+                CREATE TABLE IF NOT EXISTS EMP_AUDIT
+                (
+                    EMP_NO       NUMERIC(4,0) NOT NULL,
+                    OPERATOR_ID  CHAR(8),
+                    JOB_ID       CHAR(8),
+                    ACTION_TYPE  CHAR(8),
+                    LOAD_DATE    NUMERIC(8,0),
+                    LOAD_TIME    NUMERIC(6,0)
+                )
            END-EXEC.
-           IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN.
+           IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+      ******************************************************************
+       VALIDATE-AND-INSERT-RTN.
+      *    SHARED BY THE TWO FORMER LITERAL INSERTS AND THE LOOP --
+      *    REJECTS BAD DATA INSTEAD OF LETTING IT REACH THE INSERT,
+      *    THEN INSERTS/UPSERTS, AUDITS, AND COUNTS THE ATTEMPT.
+      ******************************************************************
+           SET  VALIDATION-PASSED TO TRUE.
+           MOVE SPACE TO WS-REJECT-REASON.
+           MOVE SPACE TO WS-ROW-OUTCOME.
+           ADD  1 TO WS-ATTEMPTED-COUNT.
+
+           IF  EMP-SALARY NOT NUMERIC
+               SET  VALIDATION-FAILED TO TRUE
+               MOVE "NON-NUMERIC SALARY" TO WS-REJECT-REASON
+           END-IF.
+
+           IF  VALIDATION-PASSED AND EMP-SALARY < ZERO
+               SET  VALIDATION-FAILED TO TRUE
+               MOVE "NEGATIVE SALARY" TO WS-REJECT-REASON
+           END-IF.
+
+           IF  VALIDATION-PASSED
+               PERFORM VALIDATE-NAME-RTN
+           END-IF.
+
+           IF  VALIDATION-FAILED
+               ADD 1 TO WS-REJECTED-COUNT
+               SET  ROW-REJECTED TO TRUE
+               PERFORM WRITE-REJECT-RTN
+           ELSE
+               PERFORM INSERT-EMP-RTN
+      *        THE ROW ONLY COUNTS AS CLEANLY LOADED IF ITS AUDIT
+      *        ROW ALSO MADE IT IN -- OTHERWISE THE EMP INSERT LOOKS
+      *        SUCCESSFUL BUT ERROR-RTN MAY HAVE JUST ROLLED BACK THIS
+      *        (AND EVERY EARLIER) UNCOMMITTED ROW IN THE TRANSACTION.
+      *        WS-DML-STATUS, NOT SQLSTATE, DRIVES THIS -- ERROR-RTN'S
+      *        OWN ROLLBACK OVERWRITES SQLSTATE BY THE TIME WE GET
+      *        BACK HERE.
+               IF  DML-SUCCEEDED
+                   PERFORM WRITE-AUDIT-RTN
+                   IF  DML-SUCCEEDED
+                       ADD 1 TO WS-INSERTED-COUNT
+                       SET  ROW-INSERTED TO TRUE
+                   ELSE
+                       ADD 1 TO WS-INSERT-FAILED-COUNT
+                       SET  ROW-INSERT-FAILED TO TRUE
+                   END-IF
+               ELSE
+                   ADD 1 TO WS-INSERT-FAILED-COUNT
+                   SET  ROW-INSERT-FAILED TO TRUE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       VALIDATE-NAME-RTN.
+      *    BOUNDARY-SAFE CHECK FOR SHIFT-JIS/EUC DOUBLE-BYTE NAMES --
+      *    IF THE LAST NON-SPACE BYTE LOOKS LIKE A DBCS LEAD BYTE, A
+      *    TRAILING CHARACTER WAS SPLIT IN HALF SOMEWHERE UPSTREAM.
+      *    X'81'-X'9F' IS THE SHIFT-JIS LEAD-BYTE RANGE; X'A1'-X'FE'
+      *    IS EUC-JP'S (AND ALREADY COVERS SHIFT-JIS'S X'E0'-X'FC'
+      *    SECOND RANGE, SO IT DOESN'T NEED ITS OWN CHECK).
+      ******************************************************************
+           MOVE ZERO TO WS-NAME-LEN.
+           PERFORM VARYING WS-SCAN-IDX FROM 40 BY -1
+                   UNTIL WS-SCAN-IDX < 1
+               IF  EMP-NAME(WS-SCAN-IDX:1) NOT = SPACE
+                   MOVE WS-SCAN-IDX TO WS-NAME-LEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF  WS-NAME-LEN > 0
+               MOVE EMP-NAME(WS-NAME-LEN:1) TO WS-LAST-BYTE
+               IF  (WS-LAST-BYTE >= X'81' AND WS-LAST-BYTE <= X'9F')
+                OR (WS-LAST-BYTE >= X'A1' AND WS-LAST-BYTE <= X'FE')
+                   SET  VALIDATION-FAILED TO TRUE
+                   MOVE "TRUNCATED MULTIBYTE NAME" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
 
+      ******************************************************************
+       INSERT-EMP-RTN.
+      *    REBUILD MODE INSERTS PLAIN; INCREMENTAL MODE UPSERTS SO
+      *    RERUNS DON'T DESTROY ROWS LOADED SINCE THE LAST REBUILD.
+      ******************************************************************
+           IF  RUN-MODE-INCREMENTAL
+               EXEC SQL
+                   INSERT INTO EMP VALUES
+                          (:EMP-NO,:EMP-NAME,:EMP-SALARY)
+                   ON CONFLICT (EMP_NO) DO UPDATE
+                       SET EMP_NAME   = :EMP-NAME,
+                           EMP_SALARY = :EMP-SALARY
+               END-EXEC
+           ELSE
+               EXEC SQL
+                   INSERT INTO EMP VALUES
+                          (:EMP-NO,:EMP-NAME,:EMP-SALARY)
+               END-EXEC
+           END-IF.
+           IF  SQLSTATE NOT = ZERO
+               SET  DML-FAILED TO TRUE
+               PERFORM ERROR-RTN
+           ELSE
+               SET  DML-SUCCEEDED TO TRUE
+           END-IF.
+
+      ******************************************************************
+       WRITE-AUDIT-RTN.
+      ******************************************************************
+           MOVE "LOAD" TO WS-AUDIT-ACTION.
            EXEC SQL
-      *         INSERT INTO EMP VALUES (47, 'OKINAWA SHICHIRO', 480)
-               INSERT INTO EMP VALUES (47, '����@���Y', 480)
+               INSERT INTO EMP_AUDIT VALUES
+                      (:EMP-NO,:WS-OPERATOR-ID,:WS-JOB-ID,
+                       :WS-AUDIT-ACTION,:SYS-TIME,:WS-CLOCK-TIME)
            END-EXEC.
-           IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN.
+           IF  SQLSTATE NOT = ZERO
+               SET  DML-FAILED TO TRUE
+               PERFORM ERROR-RTN
+           ELSE
+               SET  DML-SUCCEEDED TO TRUE
+           END-IF.
 
-      *    INSERT ROWS USING HOST VARIABLE
-           PERFORM VARYING IDX FROM 1 BY 1 UNTIL IDX > 10
-              MOVE TEST-NO(IDX)     TO  EMP-NO
-              MOVE TEST-NAME(IDX)   TO  EMP-NAME
-              MOVE TEST-SALARY(IDX) TO  EMP-SALARY
-              EXEC SQL
-                 INSERT INTO EMP VALUES
-                        (:EMP-NO,:EMP-NAME,:EMP-SALARY)
-              END-EXEC
-              IF  SQLSTATE NOT = ZERO
-                  PERFORM ERROR-RTN
-                  EXIT PERFORM
-              END-IF
-           END-PERFORM.
+      ******************************************************************
+       WRITE-REJECT-RTN.
+      ******************************************************************
+           MOVE SPACE TO REJECT-FILE-REC.
+           MOVE EMP-NO           TO RFR-EMP-NO.
+           MOVE EMP-NAME         TO RFR-EMP-NAME.
+           MOVE EMP-SALARY       TO WS-RAW-SALARY-EDIT.
+           MOVE WS-RAW-SALARY-EDIT TO RFR-RAW-SALARY.
+           MOVE WS-REJECT-REASON TO RFR-REASON.
+           OPEN EXTEND REJECT-FILE.
+           IF  WS-REJECTFILE-STATUS NOT = "00"
+               OPEN OUTPUT REJECT-FILE
+           END-IF.
+           WRITE REJECT-FILE-REC.
+           CLOSE REJECT-FILE.
+           DISPLAY "*** REJECTED EMP_NO " EMP-NO ": "
+                   WS-REJECT-REASON " ***".
 
-      *    COMMIT
-           EXEC SQL COMMIT WORK END-EXEC.
-           
-      *    DISCONNECT
+      ******************************************************************
+       RECONCILE-AND-COMMIT-RTN.
+      *    ATTEMPTED-VS-INSERTED AND (IN REBUILD MODE) EXPECTED-VS-
+      *    ACTUAL EMP ROW COUNT ARE CHECKED BEFORE COMMIT WORK SO A
+      *    PARTIALLY-FAILED LOAD DOES NOT GET COMMITTED AS CLEAN.
+      ******************************************************************
            EXEC SQL
-               DISCONNECT ALL
+               SELECT COUNT(*) INTO :WS-DB-ROW-COUNT FROM EMP
            END-EXEC.
-           
-      *    END
-           DISPLAY "*** INSERTTBL FINISHED ***".
-           STOP RUN.
+           IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN.
+
+           DISPLAY "ATTEMPTED: "  WS-ATTEMPTED-COUNT
+                   " INSERTED: "  WS-INSERTED-COUNT
+                   " REJECTED: "  WS-REJECTED-COUNT
+                   " INSERT-FAILED: " WS-INSERT-FAILED-COUNT
+                   " EMP ROWS: "  WS-DB-ROW-COUNT.
+
+      *    A VALIDATION REJECT IS BY DESIGN (REQUEST 002) AND MUST
+      *    NOT ROLL BACK THE ROWS THAT DID LOAD CLEANLY -- ONLY A
+      *    GENUINE INSERT FAILURE, OR (IN REBUILD MODE) THE EMP ROW
+      *    COUNT NOT MATCHING WHAT WAS ACTUALLY INSERTED, DOES.
+           MOVE "N" TO WS-RECONCILE-STATUS.
+           IF  WS-INSERT-FAILED-COUNT > 0
+               SET  RECONCILE-FAILED TO TRUE
+           END-IF.
+           IF  RUN-MODE-REBUILD
+               AND WS-DB-ROW-COUNT NOT =
+                   (WS-BEFORE-ROW-COUNT + WS-INSERTED-COUNT)
+               SET  RECONCILE-FAILED TO TRUE
+           END-IF.
+
+           IF  RECONCILE-FAILED
+               DISPLAY "*** LOAD RECONCILIATION FAILED -- ROLLING "
+                       "BACK ***"
+               EXEC SQL
+                   ROLLBACK
+               END-EXEC
+           ELSE
+               EXEC SQL COMMIT WORK END-EXEC
+               PERFORM WRITE-CHECKPOINT-RTN
+           END-IF.
 
       ******************************************************************
        ERROR-RTN.
@@ -154,4 +706,4 @@
                      ROLLBACK
                  END-EXEC
            END-EVALUATE.
-      ******************************************************************  
+      ******************************************************************
