@@ -0,0 +1,410 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  EMPMAINT -- companion to INSERTTBL: applies a single
+      *              correction (update name/salary, or delete) to an
+      *              already-loaded EMP row, through the same
+      *              CONNECT/SQLCA/ERROR-RTN pattern and its own
+      *              COMMIT/ROLLBACK, and logs the change to
+      *              EMP_AUDIT so corrections go through an auditable
+      *              path instead of ad-hoc SQL.
+      *
+      *  Copyright 2013 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 EMPMAINT.
+       AUTHOR.                     TSH.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT PARAM-FILE       ASSIGN TO WS-ENV-PARMFILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  WS-PARAMFILE-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+      *    SAME 30/30/10/1 LAYOUT AS INSERTTBL'S PARAMETER FILE SO
+      *    OPS CAN POINT ALL THREE PROGRAMS AT ONE FILE.
+       FD  PARAM-FILE.
+       01  PARAM-FILE-REC.
+           03  PFR-DBNAME          PIC  X(30).
+           03  PFR-USERNAME        PIC  X(30).
+           03  PFR-PASSWD          PIC  X(10).
+           03  PFR-RUNMODE         PIC  X(01).
+
+       WORKING-STORAGE             SECTION.
+       01  WS-ENV-DBNAME           PIC  X(30) VALUE SPACE.
+       01  WS-ENV-USERNAME         PIC  X(30) VALUE SPACE.
+       01  WS-ENV-PASSWD           PIC  X(10) VALUE SPACE.
+       01  WS-ENV-OPERATOR         PIC  X(08) VALUE SPACE.
+       01  WS-ENV-JOBID            PIC  X(08) VALUE SPACE.
+       01  WS-ENV-PARMFILE         PIC  X(80) VALUE SPACE.
+       01  WS-PARAMFILE-STATUS     PIC  X(02).
+
+      *    COMMAND-LINE ARGUMENTS: ACTION EMP-NO [NEW-NAME] [SALARY]
+      *      EMPMAINT UPDATE  0046 SATO_TARO         500
+      *      EMPMAINT DELETE  0046
+       01  WS-COMMAND-LINE         PIC  X(80) VALUE SPACE.
+       01  WS-ARG-ACTION           PIC  X(08) VALUE SPACE.
+       01  WS-ARG-EMPNO            PIC  X(08) VALUE SPACE.
+       01  WS-ARG-NAME             PIC  X(40) VALUE SPACE.
+       01  WS-ARG-SALARY           PIC  X(08) VALUE SPACE.
+
+      *    UNSTRING LEAVES EACH TOKEN LEFT-JUSTIFIED AND SPACE-PADDED
+      *    OUT TO THE FULL RECEIVING-FIELD WIDTH -- COUNT IN CAPTURES
+      *    THE TRUE TOKEN LENGTH SO NOT NUMERIC AND THE MOVE TO A
+      *    NUMERIC HOST VARIABLE ONLY SEE THE SIGNIFICANT DIGITS.
+       01  WS-ARG-EMPNO-LEN        PIC 9(02) VALUE ZERO.
+       01  WS-ARG-SALARY-LEN       PIC 9(02) VALUE ZERO.
+
+       01  WS-ACTION               PIC  X(01) VALUE SPACE.
+           88  ACTION-UPDATE              VALUE "U".
+           88  ACTION-DELETE              VALUE "D".
+           88  ACTION-INVALID             VALUE "?".
+
+       01  WS-VALIDATION-STATUS    PIC  X(01) VALUE "Y".
+           88  VALIDATION-PASSED         VALUE "Y".
+           88  VALIDATION-FAILED         VALUE "N".
+       01  WS-REJECT-REASON        PIC  X(30) VALUE SPACE.
+       01  WS-NAME-LEN             PIC 9(02) VALUE ZERO.
+       01  WS-SCAN-IDX             PIC 9(02).
+       01  WS-LAST-BYTE            PIC  X(01).
+
+       01  WS-CURRENT-DATE-TIME    PIC  X(21).
+       01  WS-ROWS-AFFECTED        PIC 9(04) VALUE ZERO.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  EMP-NO                  PIC S9(04) VALUE ZERO.
+       01  EMP-NAME                PIC  X(40) VALUE SPACE.
+       01  EMP-SALARY              PIC S9(04) VALUE ZERO.
+       01  SYS-TIME                PIC 9(08).
+       01  WS-CLOCK-TIME           PIC 9(06).
+       01  WS-OPERATOR-ID          PIC  X(08) VALUE SPACE.
+       01  WS-JOB-ID               PIC  X(08) VALUE SPACE.
+       01  WS-AUDIT-ACTION         PIC  X(08) VALUE SPACE.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** EMPMAINT STARTED ***".
+
+           PERFORM INIT-CONFIG-RTN.
+           PERFORM PARSE-ARGS-RTN.
+
+           IF  ACTION-INVALID
+               DISPLAY "*** USAGE: EMPMAINT UPDATE emp-no name salary"
+               DISPLAY "***     or EMPMAINT DELETE emp-no"
+               STOP RUN
+           END-IF.
+
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+           MOVE WS-CURRENT-DATE-TIME(1:8)  TO SYS-TIME.
+           MOVE WS-CURRENT-DATE-TIME(9:6)  TO WS-CLOCK-TIME.
+
+           IF  ACTION-UPDATE
+               PERFORM VALIDATE-UPDATE-RTN
+               IF  VALIDATION-PASSED
+                   PERFORM APPLY-UPDATE-RTN
+               ELSE
+                   DISPLAY "*** REJECTED: " WS-REJECT-REASON " ***"
+               END-IF
+           ELSE
+               PERFORM APPLY-DELETE-RTN
+               IF  VALIDATION-FAILED
+                   DISPLAY "*** REJECTED: " WS-REJECT-REASON " ***"
+               END-IF
+           END-IF.
+
+           IF  VALIDATION-PASSED AND WS-ROWS-AFFECTED > 0
+               EXEC SQL COMMIT WORK END-EXEC
+               DISPLAY "*** EMPMAINT COMMITTED " WS-ROWS-AFFECTED
+                       " ROW(S) ***"
+           ELSE
+               EXEC SQL ROLLBACK END-EXEC
+               DISPLAY "*** EMPMAINT ROLLED BACK -- NO ROWS "
+                       "AFFECTED ***"
+           END-IF.
+
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           DISPLAY "*** EMPMAINT FINISHED ***".
+           STOP RUN.
+
+      ******************************************************************
+       INIT-CONFIG-RTN.
+      *    SAME ENVIRONMENT/PARAMETER-FILE SOURCING AS INSERTTBL SO
+      *    ALL THREE PROGRAMS ARE RETARGETED TOGETHER.
+      ******************************************************************
+           ACCEPT WS-ENV-DBNAME    FROM ENVIRONMENT "INSERTTBL_DBNAME".
+           ACCEPT WS-ENV-USERNAME
+                           FROM ENVIRONMENT "INSERTTBL_USERNAME".
+           ACCEPT WS-ENV-PASSWD    FROM ENVIRONMENT "INSERTTBL_PASSWD".
+           ACCEPT WS-ENV-OPERATOR
+                           FROM ENVIRONMENT "INSERTTBL_OPERATOR".
+           ACCEPT WS-ENV-JOBID     FROM ENVIRONMENT "INSERTTBL_JOBID".
+           ACCEPT WS-ENV-PARMFILE
+                           FROM ENVIRONMENT "INSERTTBL_PARMFILE".
+
+           IF  WS-ENV-PARMFILE = SPACE
+               MOVE "insrttbl.par"  TO WS-ENV-PARMFILE
+           END-IF.
+
+      *    ANY ONE FIELD LEFT BLANK BY THE ENVIRONMENT IS ENOUGH REASON
+      *    TO CONSULT THE PARAMETER FILE -- OTHERWISE SETTING ONLY
+      *    INSERTTBL_DBNAME WOULD SILENTLY DROP PASSWD FROM
+      *    INSRTTBL.PAR IN FAVOR OF THE HARDCODED DEFAULTS BELOW.
+      *    READ-PARAM-FILE-RTN ITSELF ONLY FILLS IN FIELDS STILL SPACE,
+      *    SO A PARTIAL ENVIRONMENT OVERRIDE IS NEVER CLOBBERED.
+           IF  WS-ENV-DBNAME   = SPACE OR WS-ENV-USERNAME = SPACE
+            OR WS-ENV-PASSWD   = SPACE
+               PERFORM READ-PARAM-FILE-RTN
+           END-IF.
+
+           IF  WS-ENV-DBNAME = SPACE
+               MOVE "testdb"    TO WS-ENV-DBNAME
+           END-IF.
+           IF  WS-ENV-USERNAME = SPACE
+               MOVE "postgres"  TO WS-ENV-USERNAME
+           END-IF.
+           IF  WS-ENV-OPERATOR = SPACE
+               MOVE "EMPMAINT"  TO WS-ENV-OPERATOR
+           END-IF.
+           IF  WS-ENV-JOBID = SPACE
+               MOVE "EMPMAINT"  TO WS-ENV-JOBID
+           END-IF.
+
+           MOVE WS-ENV-DBNAME      TO DBNAME.
+           MOVE WS-ENV-USERNAME    TO USERNAME.
+           MOVE WS-ENV-PASSWD      TO PASSWD.
+           MOVE WS-ENV-OPERATOR    TO WS-OPERATOR-ID.
+           MOVE WS-ENV-JOBID       TO WS-JOB-ID.
+
+      ******************************************************************
+       READ-PARAM-FILE-RTN.
+      ******************************************************************
+           OPEN INPUT PARAM-FILE.
+           IF  WS-PARAMFILE-STATUS = "00"
+               READ PARAM-FILE
+                   AT END CONTINUE
+               END-READ
+               IF  WS-PARAMFILE-STATUS = "00"
+      *            ONLY FILL IN FIELDS THE ENVIRONMENT LEFT BLANK --
+      *            A FIELD THE ENVIRONMENT DID SUPPLY MUST WIN.
+                   IF  WS-ENV-DBNAME = SPACE
+                       MOVE PFR-DBNAME     TO WS-ENV-DBNAME
+                   END-IF
+                   IF  WS-ENV-USERNAME = SPACE
+                       MOVE PFR-USERNAME   TO WS-ENV-USERNAME
+                   END-IF
+                   IF  WS-ENV-PASSWD = SPACE
+                       MOVE PFR-PASSWD     TO WS-ENV-PASSWD
+                   END-IF
+               END-IF
+               CLOSE PARAM-FILE
+           END-IF.
+
+      ******************************************************************
+       PARSE-ARGS-RTN.
+      *    EMPMAINT UPDATE emp-no new-name new-salary
+      *    EMPMAINT DELETE emp-no
+      ******************************************************************
+           SET  ACTION-INVALID TO TRUE.
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+           UNSTRING WS-COMMAND-LINE DELIMITED BY ALL SPACE
+               INTO WS-ARG-ACTION,
+                    WS-ARG-EMPNO  COUNT IN WS-ARG-EMPNO-LEN,
+                    WS-ARG-NAME,
+                    WS-ARG-SALARY COUNT IN WS-ARG-SALARY-LEN
+           END-UNSTRING.
+
+           IF  WS-ARG-EMPNO-LEN = 0
+               MOVE "MISSING EMP-NO" TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF.
+           IF  WS-ARG-EMPNO(1:WS-ARG-EMPNO-LEN) NOT NUMERIC
+               MOVE "INVALID EMP-NO" TO WS-REJECT-REASON
+               EXIT PARAGRAPH
+           END-IF.
+           MOVE WS-ARG-EMPNO(1:WS-ARG-EMPNO-LEN) TO EMP-NO.
+
+           IF  WS-ARG-ACTION = "UPDATE"
+               SET  ACTION-UPDATE TO TRUE
+               MOVE WS-ARG-NAME     TO EMP-NAME
+               IF  WS-ARG-SALARY-LEN > 0
+                   MOVE WS-ARG-SALARY(1:WS-ARG-SALARY-LEN)
+                                        TO EMP-SALARY
+               END-IF
+           ELSE
+               IF  WS-ARG-ACTION = "DELETE"
+                   SET  ACTION-DELETE TO TRUE
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       VALIDATE-UPDATE-RTN.
+      *    SAME SHAPE OF CHECK AS INSERTTBL'S VALIDATE-AND-INSERT-RTN
+      *    SO A CORRECTION CANNOT INTRODUCE THE SAME BAD DATA A LOAD
+      *    WOULD HAVE REJECTED.
+      ******************************************************************
+           SET  VALIDATION-PASSED TO TRUE.
+           MOVE SPACE TO WS-REJECT-REASON.
+
+      *    WS-ARG-SALARY IS ALPHANUMERIC, SO THE NUMERIC TEST BELOW
+      *    ALREADY REJECTS A LEADING "-" AS NON-NUMERIC -- CHECK FOR IT
+      *    EXPLICITLY FIRST SO A NEGATIVE COMMAND-LINE SALARY GETS THE
+      *    SAME DISTINCT REASON CODE AS INSERTTBL'S
+      *    VALIDATE-AND-INSERT-RTN, RATHER THAN BEING LUMPED IN WITH
+      *    "NON-NUMERIC SALARY".
+           IF  WS-ARG-SALARY-LEN = 0
+               SET  VALIDATION-FAILED TO TRUE
+               MOVE "NON-NUMERIC SALARY" TO WS-REJECT-REASON
+           ELSE
+               IF  WS-ARG-SALARY(1:1) = "-"
+                   SET  VALIDATION-FAILED TO TRUE
+                   MOVE "NEGATIVE SALARY" TO WS-REJECT-REASON
+               ELSE
+                   IF  WS-ARG-SALARY(1:WS-ARG-SALARY-LEN) NOT NUMERIC
+                       SET  VALIDATION-FAILED TO TRUE
+                       MOVE "NON-NUMERIC SALARY" TO WS-REJECT-REASON
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF  VALIDATION-PASSED AND EMP-SALARY < ZERO
+               SET  VALIDATION-FAILED TO TRUE
+               MOVE "NEGATIVE SALARY" TO WS-REJECT-REASON
+           END-IF.
+
+           IF  VALIDATION-PASSED
+               PERFORM VALIDATE-NAME-RTN
+           END-IF.
+
+      ******************************************************************
+       VALIDATE-NAME-RTN.
+      *    SAME BOUNDARY-SAFE DBCS CHECK AS INSERTTBL'S
+      *    VALIDATE-NAME-RTN. X'81'-X'9F' IS THE SHIFT-JIS LEAD-BYTE
+      *    RANGE; X'A1'-X'FE' IS EUC-JP'S (AND ALREADY COVERS
+      *    SHIFT-JIS'S X'E0'-X'FC' SECOND RANGE TOO).
+      ******************************************************************
+           MOVE ZERO TO WS-NAME-LEN.
+           PERFORM VARYING WS-SCAN-IDX FROM 40 BY -1
+                   UNTIL WS-SCAN-IDX < 1
+               IF  EMP-NAME(WS-SCAN-IDX:1) NOT = SPACE
+                   MOVE WS-SCAN-IDX TO WS-NAME-LEN
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF  WS-NAME-LEN > 0
+               MOVE EMP-NAME(WS-NAME-LEN:1) TO WS-LAST-BYTE
+               IF  (WS-LAST-BYTE >= X'81' AND WS-LAST-BYTE <= X'9F')
+                OR (WS-LAST-BYTE >= X'A1' AND WS-LAST-BYTE <= X'FE')
+                   SET  VALIDATION-FAILED TO TRUE
+                   MOVE "TRUNCATED MULTIBYTE NAME" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       APPLY-UPDATE-RTN.
+      *    SQLSTATE = ZERO ONLY MEANS THE STATEMENT RAN CLEAN, NOT
+      *    THAT A ROW MATCHED -- AN UPDATE AGAINST A NONEXISTENT
+      *    EMP-NO STILL RETURNS SQLSTATE = ZERO WITH ZERO ROWS
+      *    TOUCHED. SQLERRD(3) (FROM THE STANDARD SQLCA INCLUDED
+      *    ABOVE) IS THE ROW COUNT ACTUALLY AFFECTED, SO THAT DRIVES
+      *    WHETHER THIS COUNTS AS A REAL CORRECTION.
+      ******************************************************************
+           EXEC SQL
+               UPDATE EMP
+                  SET EMP_NAME   = :EMP-NAME,
+                      EMP_SALARY = :EMP-SALARY
+                WHERE EMP_NO = :EMP-NO
+           END-EXEC.
+           IF  SQLSTATE NOT = ZERO
+               SET  VALIDATION-FAILED TO TRUE
+               PERFORM ERROR-RTN
+           ELSE
+               IF  SQLERRD(3) > 0
+                   MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
+                   MOVE "UPDATE" TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-RTN
+               ELSE
+                   SET  VALIDATION-FAILED TO TRUE
+                   MOVE "EMP-NO NOT FOUND" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       APPLY-DELETE-RTN.
+      *    SAME SQLERRD(3) CHECK AS APPLY-UPDATE-RTN -- A DELETE
+      *    AGAINST A NONEXISTENT EMP-NO IS NOT AN ERROR BUT MUST NOT
+      *    BE TREATED AS A REAL DELETION.
+      ******************************************************************
+           EXEC SQL
+               DELETE FROM EMP WHERE EMP_NO = :EMP-NO
+           END-EXEC.
+           IF  SQLSTATE NOT = ZERO
+               SET  VALIDATION-FAILED TO TRUE
+               PERFORM ERROR-RTN
+           ELSE
+               IF  SQLERRD(3) > 0
+                   MOVE SQLERRD(3) TO WS-ROWS-AFFECTED
+                   MOVE "DELETE" TO WS-AUDIT-ACTION
+                   PERFORM WRITE-AUDIT-RTN
+               ELSE
+                   SET  VALIDATION-FAILED TO TRUE
+                   MOVE "EMP-NO NOT FOUND" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+
+      ******************************************************************
+       WRITE-AUDIT-RTN.
+      ******************************************************************
+           EXEC SQL
+               INSERT INTO EMP_AUDIT VALUES
+                      (:EMP-NO,:WS-OPERATOR-ID,:WS-JOB-ID,
+                       :WS-AUDIT-ACTION,:SYS-TIME,:WS-CLOCK-TIME)
+           END-EXEC.
+           IF  SQLSTATE NOT = ZERO
+               PERFORM ERROR-RTN
+           END-IF.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLSTATE: " SQLSTATE.
+           EVALUATE SQLSTATE
+              WHEN  "02000"
+                 DISPLAY "Record not found"
+              WHEN  "08003"
+              WHEN  "08001"
+                 DISPLAY "Connection falied"
+              WHEN  SPACE
+                 DISPLAY "Undefined error"
+              WHEN  OTHER
+                 DISPLAY "SQLCODE: "   SQLCODE
+                 DISPLAY "SQLERRMC: "  SQLERRMC
+              *> TO RESTART TRANSACTION, DO ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+           END-EVALUATE.
+      ******************************************************************
