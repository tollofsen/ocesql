@@ -0,0 +1,258 @@
+      ******************************************************************
+      *  Open Cobol ESQL (Ocesql) Sample Program
+      *
+      *  EMPRPT -- companion to INSERTTBL: CONNECTs the same way and
+      *            FETCHes EMP_NO/EMP_NAME/EMP_SALARY through a cursor
+      *            to print a formatted listing with a salary subtotal
+      *            and row count, so a load can be checked without
+      *            ad-hoc SQL.
+      *
+      *  Copyright 2013 Tokyo System House Co., Ltd.
+      ******************************************************************
+       IDENTIFICATION              DIVISION.
+      ******************************************************************
+       PROGRAM-ID.                 EMPRPT.
+       AUTHOR.                     TSH.
+
+      ******************************************************************
+       ENVIRONMENT                 DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT                SECTION.
+       FILE-CONTROL.
+           SELECT PARAM-FILE       ASSIGN TO WS-ENV-PARMFILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  WS-PARAMFILE-STATUS.
+           SELECT REPORT-FILE      ASSIGN TO WS-ENV-REPORTFILE
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS  WS-REPORTFILE-STATUS.
+
+      ******************************************************************
+       DATA                        DIVISION.
+      ******************************************************************
+       FILE                        SECTION.
+      *    SAME 30/30/10/1 LAYOUT AS INSERTTBL'S PARAMETER FILE SO
+      *    OPS CAN POINT BOTH PROGRAMS AT ONE FILE.
+       FD  PARAM-FILE.
+       01  PARAM-FILE-REC.
+           03  PFR-DBNAME          PIC  X(30).
+           03  PFR-USERNAME        PIC  X(30).
+           03  PFR-PASSWD          PIC  X(10).
+           03  PFR-RUNMODE         PIC  X(01).
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE             PIC  X(80).
+
+       WORKING-STORAGE             SECTION.
+       01  WS-ENV-DBNAME           PIC  X(30) VALUE SPACE.
+       01  WS-ENV-USERNAME         PIC  X(30) VALUE SPACE.
+       01  WS-ENV-PASSWD           PIC  X(10) VALUE SPACE.
+       01  WS-ENV-PARMFILE         PIC  X(80) VALUE SPACE.
+       01  WS-ENV-REPORTFILE       PIC  X(80) VALUE SPACE.
+       01  WS-PARAMFILE-STATUS     PIC  X(02).
+       01  WS-REPORTFILE-STATUS    PIC  X(02).
+
+       01  WS-EOF-FLAG             PIC  X(01) VALUE "N".
+           88  END-OF-CURSOR              VALUE "Y".
+
+       01  WS-ROW-COUNT            PIC 9(06) VALUE ZERO.
+       01  WS-SALARY-TOTAL         PIC S9(09) VALUE ZERO.
+
+       01  WS-DETAIL-LINE.
+           03  DL-EMP-NO           PIC ZZZ9.
+           03  FILLER              PIC  X(02) VALUE SPACE.
+           03  DL-EMP-NAME         PIC  X(40).
+           03  FILLER              PIC  X(02) VALUE SPACE.
+           03  DL-EMP-SALARY       PIC Z,ZZZ,ZZ9.
+
+       01  WS-HEADER-LINE-1        PIC  X(80) VALUE
+           "EMP NO  EMPLOYEE NAME                              SALARY".
+       01  WS-HEADER-LINE-2        PIC  X(80) VALUE ALL "-".
+
+       01  WS-TOTAL-LINE.
+           03  FILLER              PIC  X(12) VALUE "ROW COUNT: ".
+           03  TL-ROW-COUNT        PIC ZZZ,ZZ9.
+           03  FILLER              PIC  X(20) VALUE
+                                       "   SALARY SUBTOTAL: ".
+           03  TL-SALARY-TOTAL     PIC Z,ZZZ,ZZ9.
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01  DBNAME                  PIC  X(30) VALUE SPACE.
+       01  USERNAME                PIC  X(30) VALUE SPACE.
+       01  PASSWD                  PIC  X(10) VALUE SPACE.
+       01  EMP-NO                  PIC S9(04) VALUE ZERO.
+       01  EMP-NAME                PIC  X(40) VALUE SPACE.
+       01  EMP-SALARY              PIC S9(04) VALUE ZERO.
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+      ******************************************************************
+       PROCEDURE                   DIVISION.
+      ******************************************************************
+       MAIN-RTN.
+           DISPLAY "*** EMPRPT STARTED ***".
+
+           PERFORM INIT-CONFIG-RTN.
+
+      *    CONNECT -- SAME PATTERN AS INSERTTBL
+           EXEC SQL
+               CONNECT :USERNAME IDENTIFIED BY :PASSWD USING :DBNAME
+           END-EXEC.
+           IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           EXEC SQL
+               DECLARE EMP_CUR CURSOR FOR
+                   SELECT EMP_NO, EMP_NAME, EMP_SALARY
+                     FROM EMP
+                    ORDER BY EMP_NO
+           END-EXEC.
+
+           EXEC SQL
+               OPEN EMP_CUR
+           END-EXEC.
+           IF  SQLSTATE NOT = ZERO PERFORM ERROR-RTN STOP RUN.
+
+           OPEN OUTPUT REPORT-FILE.
+           MOVE WS-HEADER-LINE-1 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-HEADER-LINE-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+           PERFORM UNTIL END-OF-CURSOR
+               EXEC SQL
+                   FETCH EMP_CUR INTO :EMP-NO,:EMP-NAME,:EMP-SALARY
+               END-EXEC
+               EVALUATE SQLSTATE
+                  WHEN  "02000"
+                     SET  END-OF-CURSOR TO TRUE
+                  WHEN  ZERO
+                     PERFORM WRITE-DETAIL-RTN
+                  WHEN  OTHER
+                     PERFORM ERROR-RTN
+                     SET  END-OF-CURSOR TO TRUE
+               END-EVALUATE
+           END-PERFORM.
+
+           PERFORM WRITE-TOTAL-RTN.
+           CLOSE REPORT-FILE.
+
+           EXEC SQL
+               CLOSE EMP_CUR
+           END-EXEC.
+           EXEC SQL COMMIT WORK END-EXEC.
+           EXEC SQL
+               DISCONNECT ALL
+           END-EXEC.
+
+           DISPLAY "*** EMPRPT FINISHED: " WS-ROW-COUNT " ROWS ***".
+           STOP RUN.
+
+      ******************************************************************
+       INIT-CONFIG-RTN.
+      *    SAME ENVIRONMENT/PARAMETER-FILE SOURCING AS INSERTTBL SO
+      *    THE TWO PROGRAMS ARE RETARGETED TOGETHER.
+      ******************************************************************
+           ACCEPT WS-ENV-DBNAME    FROM ENVIRONMENT "INSERTTBL_DBNAME".
+           ACCEPT WS-ENV-USERNAME
+                           FROM ENVIRONMENT "INSERTTBL_USERNAME".
+           ACCEPT WS-ENV-PASSWD    FROM ENVIRONMENT "INSERTTBL_PASSWD".
+           ACCEPT WS-ENV-PARMFILE
+                           FROM ENVIRONMENT "INSERTTBL_PARMFILE".
+           ACCEPT WS-ENV-REPORTFILE
+                           FROM ENVIRONMENT "EMPRPT_REPORTFILE".
+
+           IF  WS-ENV-PARMFILE = SPACE
+               MOVE "insrttbl.par"  TO WS-ENV-PARMFILE
+           END-IF.
+           IF  WS-ENV-REPORTFILE = SPACE
+               MOVE "EMPRPT.OUT"    TO WS-ENV-REPORTFILE
+           END-IF.
+
+      *    ANY ONE FIELD LEFT BLANK BY THE ENVIRONMENT IS ENOUGH REASON
+      *    TO CONSULT THE PARAMETER FILE -- OTHERWISE SETTING ONLY
+      *    INSERTTBL_DBNAME WOULD SILENTLY DROP PASSWD FROM
+      *    INSRTTBL.PAR IN FAVOR OF THE HARDCODED DEFAULTS BELOW.
+      *    READ-PARAM-FILE-RTN ITSELF ONLY FILLS IN FIELDS STILL SPACE,
+      *    SO A PARTIAL ENVIRONMENT OVERRIDE IS NEVER CLOBBERED.
+           IF  WS-ENV-DBNAME   = SPACE OR WS-ENV-USERNAME = SPACE
+            OR WS-ENV-PASSWD   = SPACE
+               PERFORM READ-PARAM-FILE-RTN
+           END-IF.
+
+           IF  WS-ENV-DBNAME = SPACE
+               MOVE "testdb"   TO WS-ENV-DBNAME
+           END-IF.
+           IF  WS-ENV-USERNAME = SPACE
+               MOVE "postgres" TO WS-ENV-USERNAME
+           END-IF.
+
+           MOVE WS-ENV-DBNAME      TO DBNAME.
+           MOVE WS-ENV-USERNAME    TO USERNAME.
+           MOVE WS-ENV-PASSWD      TO PASSWD.
+
+      ******************************************************************
+       READ-PARAM-FILE-RTN.
+      ******************************************************************
+           OPEN INPUT PARAM-FILE.
+           IF  WS-PARAMFILE-STATUS = "00"
+               READ PARAM-FILE
+                   AT END CONTINUE
+               END-READ
+               IF  WS-PARAMFILE-STATUS = "00"
+      *            ONLY FILL IN FIELDS THE ENVIRONMENT LEFT BLANK --
+      *            A FIELD THE ENVIRONMENT DID SUPPLY MUST WIN.
+                   IF  WS-ENV-DBNAME = SPACE
+                       MOVE PFR-DBNAME     TO WS-ENV-DBNAME
+                   END-IF
+                   IF  WS-ENV-USERNAME = SPACE
+                       MOVE PFR-USERNAME   TO WS-ENV-USERNAME
+                   END-IF
+                   IF  WS-ENV-PASSWD = SPACE
+                       MOVE PFR-PASSWD     TO WS-ENV-PASSWD
+                   END-IF
+               END-IF
+               CLOSE PARAM-FILE
+           END-IF.
+
+      ******************************************************************
+       WRITE-DETAIL-RTN.
+      ******************************************************************
+           ADD  1 TO WS-ROW-COUNT.
+           ADD  EMP-SALARY TO WS-SALARY-TOTAL.
+           MOVE EMP-NO      TO DL-EMP-NO.
+           MOVE EMP-NAME    TO DL-EMP-NAME.
+           MOVE EMP-SALARY  TO DL-EMP-SALARY.
+           MOVE WS-DETAIL-LINE TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      ******************************************************************
+       WRITE-TOTAL-RTN.
+      ******************************************************************
+           MOVE WS-HEADER-LINE-2 TO REPORT-LINE.
+           WRITE REPORT-LINE.
+           MOVE WS-ROW-COUNT     TO TL-ROW-COUNT.
+           MOVE WS-SALARY-TOTAL  TO TL-SALARY-TOTAL.
+           MOVE WS-TOTAL-LINE    TO REPORT-LINE.
+           WRITE REPORT-LINE.
+
+      ******************************************************************
+       ERROR-RTN.
+      ******************************************************************
+           DISPLAY "*** SQL ERROR ***".
+           DISPLAY "SQLSTATE: " SQLSTATE.
+           EVALUATE SQLSTATE
+              WHEN  "02000"
+                 DISPLAY "Record not found"
+              WHEN  "08003"
+              WHEN  "08001"
+                 DISPLAY "Connection falied"
+              WHEN  SPACE
+                 DISPLAY "Undefined error"
+              WHEN  OTHER
+                 DISPLAY "SQLCODE: "   SQLCODE
+                 DISPLAY "SQLERRMC: "  SQLERRMC
+              *> TO RESTART TRANSACTION, DO ROLLBACK.
+                 EXEC SQL
+                     ROLLBACK
+                 END-EXEC
+           END-EVALUATE.
+      ******************************************************************
